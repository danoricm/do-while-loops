@@ -0,0 +1,412 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:  DOWHILEINQUIRY                                   *
+000400*    AUTHOR:   D. ORIC, BATCH SYSTEMS GROUP                     *
+000500*    INSTALLATION: CENTRAL DATA CENTER                          *
+000600*    DATE-WRITTEN: 05/06/2022                                   *
+000700*                                                                *
+000800*    REMARKS.                                                   *
+000900*    ON-DEMAND COMPANION REPORT FOR DOWHILELOOP.  READS THE      *
+001000*    AUDIT TRAIL (DL1AUD) AND PRINTS THE LAST DL1Q-MAX-RUNS-TO-  *
+001100*    SHOW EXECUTIONS - PARAMETERS USED, FINAL COUNTER REACHED,   *
+001200*    AND COMPLETION STATUS - FOLLOWED BY A SECTION SUMMARIZING   *
+001300*    THE MOST RECENT SUCCESSFUL RUN FROM THE CONTROL/TRAILER     *
+001400*    FILE (DL1CTL).  GIVES OPERATIONS AN ANSWER TO "WHAT         *
+001500*    HAPPENED ON THE LAST RUN OF THIS STEP" WITHOUT HAVING TO    *
+001600*    BROWSE DL1AUD OR DL1CTL DIRECTLY.  NEITHER INPUT FILE IS    *
+001700*    EVER UPDATED BY THIS PROGRAM - IT IS A READ-ONLY INQUIRY.   *
+001800*                                                                *
+001900*    MODIFICATION HISTORY.                                      *
+002000*    05/06/2022  DRO  ORIGINAL VERSION.                         *
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID.    DoWhileInquiry.
+002400 AUTHOR.        D. ORIC.
+002500 INSTALLATION.  CENTRAL DATA CENTER.
+002600 DATE-WRITTEN.  05/06/2022.
+002700 DATE-COMPILED.
+002800
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200*    AUDIT TRAIL WRITTEN BY DOWHILELOOP - READ-ONLY HERE.
+003300     SELECT DL1-AUD-FILE ASSIGN TO "DL1AUD"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS DL1Q-AUD-STATUS.
+003600*    END-OF-RUN CONTROL/TRAILER RECORD - READ-ONLY HERE.
+003700     SELECT DL1-CTL-FILE ASSIGN TO "DL1CTL"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS DL1Q-CTL-STATUS.
+004000*    THIS INQUIRY'S OWN PRINTED REPORT - NORMALLY TO SYSOUT.
+004100     SELECT DL1-QRY-FILE ASSIGN TO "DL1QRPT"
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS DL1Q-QRY-STATUS.
+004400
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  DL1-AUD-FILE
+004800     LABEL RECORDS ARE STANDARD.
+004900     COPY DL1AUDR.
+005000
+005100 FD  DL1-CTL-FILE
+005200     LABEL RECORDS ARE STANDARD.
+005300     COPY DL1CTLR.
+005400
+005500 FD  DL1-QRY-FILE
+005600     LABEL RECORDS ARE STANDARD.
+005700     COPY DL1QRYR.
+005800
+005900 WORKING-STORAGE SECTION.
+006000******************************************************************
+006100*    RUN CONTROLS - "LAST N RUNS" IS SATISFIED BY A TWO-PASS      *
+006200*    READ OF DL1AUD: PASS ONE (2000-COUNT-AUDIT-RECORDS) JUST     *
+006300*    COUNTS RECORDS, PASS TWO (3000-PRINT-AUDIT-HISTORY) SKIPS    *
+006400*    ALL BUT THE LAST DL1Q-MAX-RUNS-TO-SHOW BEFORE PRINTING.      *
+006500******************************************************************
+006600 01  DL1Q-MAX-RUNS-TO-SHOW       PIC 9(02) VALUE 10.
+006700 01  DL1Q-TOTAL-RUNS-ON-FILE     PIC 9(09) VALUE ZERO.
+006750 01  DL1Q-RUNS-TO-SHOW           PIC 9(09) VALUE ZERO.
+006800 01  DL1Q-RUNS-TO-SKIP           PIC 9(09) VALUE ZERO.
+006900 01  DL1Q-RUNS-SKIPPED           PIC 9(09) VALUE ZERO.
+007000 01  DL1Q-RUNS-PRINTED           PIC 9(09) VALUE ZERO.
+007100 01  DL1Q-CURRENT-DATE           PIC 9(08) VALUE ZERO.
+007200 01  DL1Q-CURRENT-TIME           PIC 9(08) VALUE ZERO.
+007300 01  DL1Q-AUD-STATUS             PIC XX.
+007400 01  DL1Q-CTL-STATUS             PIC XX.
+007500 01  DL1Q-QRY-STATUS             PIC XX.
+007600
+007700 01  DL1Q-SWITCHES.
+007800     05  DL1Q-AUD-MISSING-SWITCH PIC X(01) VALUE 'N'.
+007900         88  DL1Q-AUD-FILE-MISSING      VALUE 'Y'.
+008000     05  DL1Q-EOF-SWITCH         PIC X(01) VALUE 'N'.
+008100         88  DL1Q-END-OF-AUDIT          VALUE 'Y'.
+008200
+008300******************************************************************
+008400*    REPORT AREA - PAGE-HEADED HISTORY LISTING FOLLOWED BY A      *
+008500*    SHORT SECTION SUMMARIZING THE MOST RECENT CONTROL RECORD.   *
+008600*    LINE IMAGES ARE BUILT HERE AND MOVED TO DL1-QRY-RECORD       *
+008700*    BEFORE EACH WRITE, THE SAME PATTERN DOWHILELOOP USES FOR    *
+008800*    ITS OWN OPERATOR REPORT.                                    *
+008900******************************************************************
+009000 01  DL1Q-RPT-LINE-COUNT         PIC 9(04) VALUE ZERO.
+009100 01  DL1Q-RPT-LINES-PER-PAGE     PIC 9(04) VALUE 50.
+009200 01  DL1Q-RPT-PAGE-NUMBER        PIC 9(04) VALUE ZERO.
+009300
+009400 01  DL1Q-RPT-HEADING-1.
+009500     05  FILLER                  PIC X(01) VALUE SPACE.
+009600     05  FILLER                  PIC X(28) VALUE
+009700             'DOWHILEINQUIRY - RUN HISTORY'.
+009800     05  FILLER                  PIC X(07) VALUE SPACES.
+009900     05  FILLER                  PIC X(05) VALUE 'DATE:'.
+010000     05  DL1Q-RPT-H1-DATE        PIC 9(08).
+010100     05  FILLER                  PIC X(05) VALUE SPACES.
+010200     05  FILLER                  PIC X(05) VALUE 'PAGE:'.
+010300     05  DL1Q-RPT-H1-PAGE        PIC ZZZ9.
+010400     05  FILLER                  PIC X(17) VALUE SPACES.
+010500
+010600 01  DL1Q-RPT-HEADING-2.
+010700     05  FILLER                  PIC X(01) VALUE SPACE.
+010800     05  FILLER                  PIC X(20) VALUE
+010900             'AUDIT RECORDS FOUND='.
+011000     05  DL1Q-RPT-H2-TOTAL       PIC ZZZZZZZZ9.
+011100     05  FILLER                  PIC X(03) VALUE SPACES.
+011200     05  FILLER                  PIC X(06) VALUE 'SHOWN='.
+011300     05  DL1Q-RPT-H2-SHOWN       PIC Z9.
+011400     05  FILLER                  PIC X(39) VALUE SPACES.
+011500
+011600 01  DL1Q-RPT-COLUMN-HEADING.
+011700     05  FILLER                  PIC X(01) VALUE SPACE.
+011800     05  FILLER                  PIC X(08) VALUE 'JOB'.
+011900     05  FILLER                  PIC X(01) VALUE SPACE.
+012000     05  FILLER                  PIC X(08) VALUE 'DATE'.
+012100     05  FILLER                  PIC X(01) VALUE SPACE.
+012200     05  FILLER                  PIC X(08) VALUE 'TIME'.
+012300     05  FILLER                  PIC X(01) VALUE SPACE.
+012400     05  FILLER                  PIC X(09) VALUE 'START'.
+012500     05  FILLER                  PIC X(01) VALUE SPACE.
+012600     05  FILLER                  PIC X(09) VALUE 'END'.
+012700     05  FILLER                  PIC X(01) VALUE SPACE.
+012800     05  FILLER                  PIC X(09) VALUE 'FINAL'.
+012900     05  FILLER                  PIC X(01) VALUE SPACE.
+013000     05  FILLER                  PIC X(04) VALUE 'RC'.
+013100     05  FILLER                  PIC X(01) VALUE SPACE.
+013200     05  FILLER                  PIC X(08) VALUE 'STATUS'.
+013300     05  FILLER                  PIC X(09) VALUE SPACES.
+013400
+013500 01  DL1Q-RPT-DETAIL-LINE.
+013600     05  FILLER                  PIC X(01) VALUE SPACE.
+013700     05  DL1Q-RPT-DTL-JOB        PIC X(08).
+013800     05  FILLER                  PIC X(01) VALUE SPACE.
+013900     05  DL1Q-RPT-DTL-DATE       PIC 9(08).
+014000     05  FILLER                  PIC X(01) VALUE SPACE.
+014100     05  DL1Q-RPT-DTL-TIME       PIC 9(08).
+014200     05  FILLER                  PIC X(01) VALUE SPACE.
+014300     05  DL1Q-RPT-DTL-START      PIC ZZZZZZZZ9.
+014400     05  FILLER                  PIC X(01) VALUE SPACE.
+014500     05  DL1Q-RPT-DTL-END        PIC ZZZZZZZZ9.
+014600     05  FILLER                  PIC X(01) VALUE SPACE.
+014700     05  DL1Q-RPT-DTL-FINAL      PIC ZZZZZZZZ9.
+014800     05  FILLER                  PIC X(01) VALUE SPACE.
+014900     05  DL1Q-RPT-DTL-RC         PIC ZZZ9.
+015000     05  FILLER                  PIC X(01) VALUE SPACE.
+015100     05  DL1Q-RPT-DTL-STATUS     PIC X(08).
+015200     05  FILLER                  PIC X(09) VALUE SPACES.
+015300
+015400 01  DL1Q-RPT-LATEST-HEADING.
+015500     05  FILLER                  PIC X(01) VALUE SPACE.
+015600     05  FILLER                  PIC X(39) VALUE
+015700             'MOST RECENT COMPLETED RUN (FROM DL1CTL)'.
+015800     05  FILLER                  PIC X(40) VALUE SPACES.
+015900
+016000 01  DL1Q-RPT-LATEST-LINE-1.
+016100     05  FILLER                  PIC X(01) VALUE SPACE.
+016200     05  FILLER                  PIC X(18) VALUE
+016300             'TOTAL ITERATIONS: '.
+016400     05  DL1Q-RPT-LL1-TOTAL      PIC ZZZZZZZZ9.
+016500     05  FILLER                  PIC X(03) VALUE SPACES.
+016600     05  FILLER                  PIC X(06) VALUE 'START='.
+016700     05  DL1Q-RPT-LL1-START      PIC ZZZZZZZZ9.
+016800     05  FILLER                  PIC X(03) VALUE SPACES.
+016900     05  FILLER                  PIC X(04) VALUE 'END='.
+017000     05  DL1Q-RPT-LL1-END        PIC ZZZZZZZZ9.
+017100     05  FILLER                  PIC X(18) VALUE SPACES.
+017200
+017300 01  DL1Q-RPT-LATEST-LINE-2.
+017400     05  FILLER                  PIC X(01) VALUE SPACE.
+017500     05  FILLER                  PIC X(08) VALUE 'OVERALL='.
+017600     05  DL1Q-RPT-LL2-OVRL-START PIC ZZZZZZZZ9.
+017700     05  FILLER                  PIC X(01) VALUE '-'.
+017800     05  DL1Q-RPT-LL2-OVRL-END   PIC ZZZZZZZZ9.
+017900     05  FILLER                  PIC X(52) VALUE SPACES.
+018000
+018100 01  DL1Q-RPT-LATEST-LINE-3.
+018200     05  FILLER                  PIC X(01) VALUE SPACE.
+018300     05  FILLER                  PIC X(11) VALUE
+018400             'JOB START: '.
+018500     05  DL1Q-RPT-LL3-START-STAMP PIC 9(16).
+018600     05  FILLER                  PIC X(05) VALUE SPACES.
+018700     05  FILLER                  PIC X(09) VALUE 'JOB END: '.
+018800     05  DL1Q-RPT-LL3-END-STAMP  PIC 9(16).
+018900     05  FILLER                  PIC X(22) VALUE SPACES.
+019000
+019100 01  DL1Q-RPT-FOOTER-LINE.
+019200     05  FILLER                  PIC X(01) VALUE SPACE.
+019300     05  FILLER                  PIC X(12) VALUE
+019400             'RUNS SHOWN: '.
+019500     05  DL1Q-RPT-FTR-SHOWN      PIC ZZZZZZZZ9.
+019600     05  FILLER                  PIC X(05) VALUE ' OF: '.
+019700     05  DL1Q-RPT-FTR-TOTAL      PIC ZZZZZZZZ9.
+019800     05  FILLER                  PIC X(44) VALUE SPACES.
+019900
+020000 PROCEDURE DIVISION.
+020100******************************************************************
+020200*    0000-MAINLINE - INITIALIZE, COUNT THE AUDIT TRAIL, PRINT     *
+020300*    THE LAST N RUNS, PRINT THE MOST RECENT CONTROL RECORD, AND   *
+020400*    CLOSE OUT THE REPORT.                                        *
+020500******************************************************************
+020600 0000-MAINLINE.
+020700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+020800     PERFORM 2000-COUNT-AUDIT-RECORDS THRU 2000-EXIT.
+020900     PERFORM 3000-PRINT-AUDIT-HISTORY THRU 3000-EXIT.
+021000     PERFORM 4000-PRINT-LATEST-RUN THRU 4000-EXIT.
+021100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+021200     STOP RUN.
+021300
+021400******************************************************************
+021500*    1000-INITIALIZE - OPEN THIS INQUIRY'S OWN REPORT FOR OUTPUT  *
+021600*    AND CHECK WHETHER THE AUDIT TRAIL EXISTS AT ALL YET.         *
+021700******************************************************************
+021800 1000-INITIALIZE.
+021900     ACCEPT DL1Q-CURRENT-DATE FROM DATE YYYYMMDD.
+022000     ACCEPT DL1Q-CURRENT-TIME FROM TIME.
+022100     OPEN OUTPUT DL1-QRY-FILE.
+022200     OPEN INPUT DL1-AUD-FILE.
+022300     IF DL1Q-AUD-STATUS NOT = '00'
+022400         SET DL1Q-AUD-FILE-MISSING TO TRUE
+022500     ELSE
+022600         CLOSE DL1-AUD-FILE
+022700     END-IF.
+022800 1000-EXIT.
+022900     EXIT.
+023000
+023100******************************************************************
+023200*    2000-COUNT-AUDIT-RECORDS - PASS ONE: COUNT HOW MANY ROWS     *
+023300*    ARE ON THE AUDIT TRAIL SO PASS TWO KNOWS HOW MANY TO SKIP    *
+023400*    TO REACH THE LAST DL1Q-MAX-RUNS-TO-SHOW.                     *
+023500******************************************************************
+023600 2000-COUNT-AUDIT-RECORDS.
+023700     IF DL1Q-AUD-FILE-MISSING
+023800         GO TO 2000-EXIT
+023900     END-IF.
+024000     OPEN INPUT DL1-AUD-FILE.
+024100     PERFORM UNTIL DL1Q-END-OF-AUDIT
+024200         READ DL1-AUD-FILE
+024300             AT END
+024400                 SET DL1Q-END-OF-AUDIT TO TRUE
+024500             NOT AT END
+024600                 ADD 1 TO DL1Q-TOTAL-RUNS-ON-FILE
+024700         END-READ
+024800     END-PERFORM.
+024900     CLOSE DL1-AUD-FILE.
+025000     MOVE 'N' TO DL1Q-EOF-SWITCH.
+025100     IF DL1Q-TOTAL-RUNS-ON-FILE > DL1Q-MAX-RUNS-TO-SHOW
+025200         COMPUTE DL1Q-RUNS-TO-SKIP =
+025300                 DL1Q-TOTAL-RUNS-ON-FILE - DL1Q-MAX-RUNS-TO-SHOW
+025350         MOVE DL1Q-MAX-RUNS-TO-SHOW TO DL1Q-RUNS-TO-SHOW
+025400     ELSE
+025450         MOVE DL1Q-TOTAL-RUNS-ON-FILE TO DL1Q-RUNS-TO-SHOW
+025480     END-IF.
+025500 2000-EXIT.
+025600     EXIT.
+025700
+025800******************************************************************
+025900*    3000-PRINT-AUDIT-HISTORY - PASS TWO: SKIP ALL BUT THE LAST   *
+026000*    DL1Q-MAX-RUNS-TO-SHOW RECORDS, THEN PRINT THOSE THAT REMAIN. *
+026100******************************************************************
+026200 3000-PRINT-AUDIT-HISTORY.
+026300     IF DL1Q-AUD-FILE-MISSING
+026400         DISPLAY 'DL1500I NO AUDIT TRAIL FOUND - DL1AUD ABSENT'
+026500         GO TO 3000-EXIT
+026600     END-IF.
+026700     OPEN INPUT DL1-AUD-FILE.
+026800     PERFORM 3100-SKIP-OLDER-RUNS THRU 3100-EXIT.
+026900     PERFORM UNTIL DL1Q-END-OF-AUDIT
+027000         READ DL1-AUD-FILE
+027100             AT END
+027200                 SET DL1Q-END-OF-AUDIT TO TRUE
+027300             NOT AT END
+027400                 PERFORM 3200-WRITE-HISTORY-LINE THRU 3200-EXIT
+027500         END-READ
+027600     END-PERFORM.
+027700     CLOSE DL1-AUD-FILE.
+027800 3000-EXIT.
+027900     EXIT.
+028000
+028100******************************************************************
+028200*    3100-SKIP-OLDER-RUNS - READ AND DISCARD DL1Q-RUNS-TO-SKIP    *
+028300*    RECORDS SO ONLY THE LAST DL1Q-MAX-RUNS-TO-SHOW REMAIN.       *
+028400******************************************************************
+028500 3100-SKIP-OLDER-RUNS.
+028600     IF DL1Q-RUNS-TO-SKIP = ZERO
+028700         GO TO 3100-EXIT
+028800     END-IF.
+028900     PERFORM UNTIL DL1Q-RUNS-SKIPPED >= DL1Q-RUNS-TO-SKIP
+029000             OR DL1Q-END-OF-AUDIT
+029100         READ DL1-AUD-FILE
+029200             AT END
+029300                 SET DL1Q-END-OF-AUDIT TO TRUE
+029400             NOT AT END
+029500                 ADD 1 TO DL1Q-RUNS-SKIPPED
+029600         END-READ
+029700     END-PERFORM.
+029800 3100-EXIT.
+029900     EXIT.
+030000
+030100******************************************************************
+030200*    3200-WRITE-HISTORY-LINE - ONE DETAIL LINE PER AUDIT RECORD   *
+030300*    SHOWN, FORCING A NEW PAGE HEADING EVERY DL1Q-RPT-LINES-PER-  *
+030400*    PAGE LINES.                                                  *
+030500******************************************************************
+030600 3200-WRITE-HISTORY-LINE.
+030700     IF DL1Q-RPT-LINE-COUNT = ZERO
+030800         OR DL1Q-RPT-LINE-COUNT >= DL1Q-RPT-LINES-PER-PAGE
+030900         PERFORM 3210-WRITE-HISTORY-HEADING THRU 3210-EXIT
+031000     END-IF.
+031100     MOVE SPACES TO DL1Q-RPT-DETAIL-LINE.
+031200     MOVE DL1-AUD-JOB-NAME        TO DL1Q-RPT-DTL-JOB.
+031300     MOVE DL1-AUD-RUN-DATE        TO DL1Q-RPT-DTL-DATE.
+031400     MOVE DL1-AUD-RUN-TIME        TO DL1Q-RPT-DTL-TIME.
+031500     MOVE DL1-AUD-START-VALUE     TO DL1Q-RPT-DTL-START.
+031600     MOVE DL1-AUD-END-VALUE       TO DL1Q-RPT-DTL-END.
+031700     MOVE DL1-AUD-FINAL-COUNTER   TO DL1Q-RPT-DTL-FINAL.
+031800     MOVE DL1-AUD-RETURN-CODE     TO DL1Q-RPT-DTL-RC.
+031900     IF DL1-AUD-RETURN-CODE = ZERO
+032000         MOVE 'OK'                TO DL1Q-RPT-DTL-STATUS
+032100     ELSE
+032200         MOVE 'REJECTED'          TO DL1Q-RPT-DTL-STATUS
+032300     END-IF.
+032400     MOVE DL1Q-RPT-DETAIL-LINE    TO DL1-QRY-RECORD.
+032500     WRITE DL1-QRY-RECORD.
+032600     ADD 1 TO DL1Q-RPT-LINE-COUNT.
+032700     ADD 1 TO DL1Q-RUNS-PRINTED.
+032800 3200-EXIT.
+032900     EXIT.
+033000
+033100******************************************************************
+033200*    3210-WRITE-HISTORY-HEADING - PAGE HEADING, SUMMARY LINE,     *
+033300*    AND COLUMN HEADING WRITTEN AT THE TOP OF EVERY PAGE.         *
+033400******************************************************************
+033500 3210-WRITE-HISTORY-HEADING.
+033600     ADD 1 TO DL1Q-RPT-PAGE-NUMBER.
+033700     MOVE DL1Q-CURRENT-DATE       TO DL1Q-RPT-H1-DATE.
+033800     MOVE DL1Q-RPT-PAGE-NUMBER    TO DL1Q-RPT-H1-PAGE.
+033900     MOVE DL1Q-RPT-HEADING-1      TO DL1-QRY-RECORD.
+034000     WRITE DL1-QRY-RECORD.
+034100     MOVE DL1Q-TOTAL-RUNS-ON-FILE TO DL1Q-RPT-H2-TOTAL.
+034200     MOVE DL1Q-RUNS-TO-SHOW       TO DL1Q-RPT-H2-SHOWN.
+034300     MOVE DL1Q-RPT-HEADING-2      TO DL1-QRY-RECORD.
+034400     WRITE DL1-QRY-RECORD.
+034500     MOVE DL1Q-RPT-COLUMN-HEADING TO DL1-QRY-RECORD.
+034600     WRITE DL1-QRY-RECORD.
+034700     MOVE ZERO TO DL1Q-RPT-LINE-COUNT.
+034800 3210-EXIT.
+034900     EXIT.
+035000
+035100******************************************************************
+035200*    4000-PRINT-LATEST-RUN - READ THE ONE RECORD ON DL1CTL (THE   *
+035300*    MOST RECENT SUCCESSFUL RUN) AND PRINT A SHORT SUMMARY OF IT. *
+035400*    DL1CTL IS OVERWRITTEN EACH SUCCESSFUL RUN, SO IT ONLY EVER   *
+035500*    HOLDS ONE RECORD - THE AUDIT TRAIL ABOVE IS WHERE RUN        *
+035600*    HISTORY BEYOND THE MOST RECENT RUN IS FOUND.                 *
+035700******************************************************************
+035800 4000-PRINT-LATEST-RUN.
+035900     OPEN INPUT DL1-CTL-FILE.
+036000     IF DL1Q-CTL-STATUS NOT = '00'
+036100         DISPLAY 'DL1510I NO CONTROL RECORD FOUND - DL1CTL ABSENT'
+036200         GO TO 4000-EXIT
+036300     END-IF.
+036400     READ DL1-CTL-FILE
+036500         AT END
+036600             DISPLAY 'DL1511I CONTROL FILE DL1CTL IS EMPTY'
+036700             GO TO 4000-CLOSE
+036800     END-READ.
+036900     PERFORM 4100-WRITE-LATEST-RUN-LINES THRU 4100-EXIT.
+037000 4000-CLOSE.
+037100     CLOSE DL1-CTL-FILE.
+037200 4000-EXIT.
+037300     EXIT.
+037400
+037500******************************************************************
+037600*    4100-WRITE-LATEST-RUN-LINES - TOTALS, RANGE, OVERALL RANGE,  *
+037700*    AND JOB START/END TIMESTAMPS FOR THE LATEST CONTROL RECORD.  *
+037800******************************************************************
+037900 4100-WRITE-LATEST-RUN-LINES.
+038000     MOVE DL1Q-RPT-LATEST-HEADING    TO DL1-QRY-RECORD.
+038100     WRITE DL1-QRY-RECORD.
+038200     MOVE DL1-CTL-TOTAL-ITERATIONS    TO DL1Q-RPT-LL1-TOTAL.
+038300     MOVE DL1-CTL-START-VALUE         TO DL1Q-RPT-LL1-START.
+038400     MOVE DL1-CTL-END-VALUE           TO DL1Q-RPT-LL1-END.
+038500     MOVE DL1Q-RPT-LATEST-LINE-1      TO DL1-QRY-RECORD.
+038600     WRITE DL1-QRY-RECORD.
+038700     MOVE DL1-CTL-OVERALL-START       TO DL1Q-RPT-LL2-OVRL-START.
+038800     MOVE DL1-CTL-OVERALL-END         TO DL1Q-RPT-LL2-OVRL-END.
+038900     MOVE DL1Q-RPT-LATEST-LINE-2      TO DL1-QRY-RECORD.
+039000     WRITE DL1-QRY-RECORD.
+039100     MOVE DL1-CTL-JOB-START-STAMP     TO DL1Q-RPT-LL3-START-STAMP.
+039200     MOVE DL1-CTL-JOB-END-STAMP       TO DL1Q-RPT-LL3-END-STAMP.
+039300     MOVE DL1Q-RPT-LATEST-LINE-3      TO DL1-QRY-RECORD.
+039400     WRITE DL1-QRY-RECORD.
+039500 4100-EXIT.
+039600     EXIT.
+039700
+039800******************************************************************
+039900*    8000-TERMINATE - FOOTER LINE AND CLOSE THE REPORT.           *
+040000******************************************************************
+040100 8000-TERMINATE.
+040200     MOVE DL1Q-RUNS-PRINTED       TO DL1Q-RPT-FTR-SHOWN.
+040300     MOVE DL1Q-TOTAL-RUNS-ON-FILE TO DL1Q-RPT-FTR-TOTAL.
+040400     MOVE DL1Q-RPT-FOOTER-LINE    TO DL1-QRY-RECORD.
+040500     WRITE DL1-QRY-RECORD.
+040600     CLOSE DL1-QRY-FILE.
+040700 8000-EXIT.
+040800     EXIT.
