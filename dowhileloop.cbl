@@ -1,13 +1,623 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DoWhileLoop.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 I PIC 9(2) VALUE 1.
-
-       PROCEDURE DIVISION.
-           PERFORM UNTIL I > 5
-               DISPLAY I
-               ADD 1 TO I
-           END-PERFORM.
-           STOP RUN.
+000100******************************************************************
+000110*                                                                *
+000120*    PROGRAM:  DOWHILELOOP                                      *
+000130*    AUTHOR:   D. ORIC, BATCH SYSTEMS GROUP                     *
+000140*    INSTALLATION: CENTRAL DATA CENTER                          *
+000150*    DATE-WRITTEN: 01/05/2019                                   *
+000160*                                                                *
+000170*    REMARKS.                                                   *
+000180*    DRIVES A COUNTER FROM A STARTING VALUE THROUGH AN ENDING    *
+000190*    VALUE, ONE STEP AT A TIME, WRITING EACH VALUE REACHED TO    *
+000200*    THE OPERATOR (SYSOUT), A SEQUENTIAL OUTPUT FILE, AND A      *
+000210*    CHECKPOINT FILE SO AN ABEND PARTWAY THROUGH CAN BE RESTARTED*
+000220*    FROM THE LAST COMPLETED VALUE.  THE START/END VALUES COME   *
+000230*    FROM THE JCL PARM (OR COMMAND LINE, WHEN RUN OUTSIDE OF     *
+000240*    JCL) SO OPERATIONS CAN RERUN THE SAME STEP FOR DIFFERENT    *
+000250*    CYCLE LENGTHS WITHOUT A RECOMPILE.                          *
+000260*                                                                *
+000270*    MODIFICATION HISTORY.                                      *
+000280*    01/05/2019  DRO  ORIGINAL VERSION - FIXED 1 TO 5 LOOP.      *
+000290*    03/11/2022  DRO  BOUNDS NOW COME FROM PARM, NOT HARD-CODED. *
+000300*    03/11/2022  DRO  COUNTER VALUES WRITTEN TO OUTPUT FILE.     *
+000310*    03/18/2022  DRO  CHECKPOINT/RESTART FILE ADDED.             *
+000320*    03/18/2022  DRO  END-OF-RUN CONTROL RECORD ADDED.           *
+000330*    03/25/2022  DRO  COUNTER WIDENED TO PIC 9(09), WAS PIC 9(2).*
+000340*    03/25/2022  DRO  PARM AND BOUNDS VALIDATION ADDED.          *
+000350*    04/02/2022  DRO  LINKAGE SECTION ADDED - CALLABLE AS A      *
+000360*                     SHARED SUBPROGRAM, NOT JUST A JCL STEP.    *
+000370*    04/08/2022  DRO  PAGINATED OPERATOR REPORT REPLACES THE     *
+000380*                     BARE DISPLAY OF THE COUNTER.               *
+000390*    04/15/2022  DRO  AUDIT TRAIL ADDED - ONE ROW PER EXECUTION. *
+000400*    04/22/2022  DRO  OPTIONAL OVERALL-RANGE PARM FIELDS ADDED   *
+000410*                     SO A RUN CAN BE LABELED AS ONE SLICE OF A  *
+000420*                     LARGER RANGE SPLIT ACROSS PARALLEL STEPS.  *
+000430*    04/29/2022  DRO  AUDIT RECORD NOW CARRIES THE FINAL COUNTER *
+000440*                     REACHED, FOR THE NEW DOWHILEINQUIRY REPORT.*
+000450******************************************************************
+000460 IDENTIFICATION DIVISION.
+000470 PROGRAM-ID.    DoWhileLoop.
+000480 AUTHOR.        D. ORIC.
+000490 INSTALLATION.  CENTRAL DATA CENTER.
+000500 DATE-WRITTEN.  01/05/2019.
+000510 DATE-COMPILED.
+000520
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560*    COUNTER VALUES FOR DOWNSTREAM STEPS TO CONSUME.
+000570     SELECT DL1-OUT-FILE ASSIGN TO "DL1OUT"
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS DL1-OUT-STATUS.
+000600*    RESTART CHECKPOINT - ONE REWRITEABLE RECORD PER RUN KEY.
+000610     SELECT DL1-CKPT-FILE ASSIGN TO "DL1CKPT"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS RANDOM
+000640         RECORD KEY IS DL1-CKPT-KEY
+000650         FILE STATUS IS DL1-CKPT-STATUS.
+000660*    END-OF-RUN CONTROL/TRAILER RECORD.
+000670     SELECT DL1-CTL-FILE ASSIGN TO "DL1CTL"
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS DL1-CTL-STATUS.
+000700*    PAGINATED OPERATOR REPORT - NORMALLY ROUTED TO SYSOUT.
+000710     SELECT DL1-RPT-FILE ASSIGN TO "DL1RPT"
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS DL1-RPT-STATUS.
+000740*    AUDIT TRAIL - ONE ROW APPENDED PER EXECUTION, GOOD OR BAD.
+000750     SELECT DL1-AUD-FILE ASSIGN TO "DL1AUD"
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS DL1-AUD-STATUS.
+000780
+000790 DATA DIVISION.
+000800 FILE SECTION.
+000810 FD  DL1-OUT-FILE
+000820     LABEL RECORDS ARE STANDARD.
+000830     COPY DL1OUTR.
+000840
+000850 FD  DL1-CKPT-FILE
+000860     LABEL RECORDS ARE STANDARD.
+000870     COPY DL1CKPR.
+000880
+000890 FD  DL1-CTL-FILE
+000900     LABEL RECORDS ARE STANDARD.
+000910     COPY DL1CTLR.
+000920
+000930 FD  DL1-RPT-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950     COPY DL1RPTR.
+000960
+000970 FD  DL1-AUD-FILE
+000980     LABEL RECORDS ARE STANDARD.
+000990     COPY DL1AUDR.
+001000
+001010 WORKING-STORAGE SECTION.
+001020******************************************************************
+001030*    PARAMETER AREA - START/END VALUES ARRIVE AS A SIGNED        *
+001040*    POSITIONAL PARM STRING (JCL PARM= OR THE COMMAND LINE).     *
+001050*    SIGNED FIELDS LET A NEGATIVE VALUE BE DETECTED AND REJECTED *
+001060*    IN 2000-VALIDATE-PARAMETERS RATHER THAN SILENTLY ACCEPTED.  *
+001070*    EACH FIELD IS A LEADING SIGN PLUS NINE DIGITS, E.G.         *
+001080*    "+000000401+000000800+000000001+000002000" WHEN ONE STEP    *
+001090*    OF A PARALLEL FAN-OUT IS RUNNING ITERATIONS 401-800 OF A    *
+001100*    LARGER 1-2000 OVERALL RANGE.  THE LAST TWO FIELDS ARE       *
+001110*    OPTIONAL - WHEN OMITTED (LEFT BLANK), THIS RUN'S OWN        *
+001120*    START/END BECOME THE OVERALL RANGE, I.E. A STANDALONE RUN.  *
+001130******************************************************************
+001140 01  DL1-PARM-TEXT               PIC X(40) VALUE SPACES.
+001150 01  DL1-PARM-FIELDS REDEFINES DL1-PARM-TEXT.
+001160     05  DL1-START-VALUE         PIC S9(9) SIGN LEADING SEPARATE.
+001170     05  DL1-END-VALUE           PIC S9(9) SIGN LEADING SEPARATE.
+001180     05  DL1-OVERALL-START-VALUE PIC S9(9) SIGN LEADING SEPARATE.
+001190     05  DL1-OVERALL-END-VALUE   PIC S9(9) SIGN LEADING SEPARATE.
+001195
+001200 01  DL1-COUNTER                 PIC 9(09) VALUE ZERO.
+001210 01  DL1-SEQUENCE-NUMBER         PIC 9(09) VALUE ZERO.
+001220 01  DL1-TOTAL-ITERATIONS        PIC 9(09) VALUE ZERO.
+001225
+001230 01  DL1-RETURN-CODE             PIC 9(04) VALUE ZERO.
+001240 01  DL1-ERROR-MSG               PIC X(60) VALUE SPACES.
+001250 01  DL1-CURRENT-DATE            PIC 9(08) VALUE ZERO.
+001260 01  DL1-CURRENT-TIME            PIC 9(08) VALUE ZERO.
+001270 01  DL1-JOB-START-STAMP         PIC 9(16) VALUE ZERO.
+001280 01  DL1-JOB-END-STAMP           PIC 9(16) VALUE ZERO.
+001290 01  DL1-OUT-STATUS              PIC XX.
+001300 01  DL1-CKPT-STATUS             PIC XX.
+001310 01  DL1-CTL-STATUS              PIC XX.
+001320 01  DL1-RPT-STATUS              PIC XX.
+001330 01  DL1-AUD-STATUS              PIC XX.
+001340 01  DL1-CKPT-KEY-CONST          PIC X(08) VALUE 'DL1CKPT1'.
+001350 01  DL1-AUD-JOB-NAME-CONST      PIC X(08) VALUE 'DL1LOOP'.
+001360
+001370******************************************************************
+001380*    OPERATOR REPORT AREA - PAGE-HEADED, COLUMN-HEADED REPORT    *
+001390*    LINES BUILT HERE AND MOVED TO DL1-RPT-RECORD BEFORE EACH    *
+001400*    WRITE.  A NEW PAGE HEADING IS FORCED EVERY DL1-RPT-LINES-   *
+001410*    PER-PAGE DETAIL LINES.                                      *
+001420******************************************************************
+001430 01  DL1-RPT-LINE-COUNT          PIC 9(04) VALUE ZERO.
+001440 01  DL1-RPT-LINES-PER-PAGE      PIC 9(04) VALUE 50.
+001450 01  DL1-RPT-PAGE-NUMBER         PIC 9(04) VALUE ZERO.
+001460
+001470 01  DL1-RPT-HEADING-1.
+001480     05  FILLER                  PIC X(01) VALUE SPACE.
+001490     05  FILLER                  PIC X(24) VALUE
+001500             'DOWHILELOOP - RUN REPORT'.
+001510     05  FILLER                  PIC X(10) VALUE SPACES.
+001520     05  FILLER                  PIC X(05) VALUE 'DATE:'.
+001530     05  DL1-RPT-H1-DATE         PIC 9(08).
+001540     05  FILLER                  PIC X(05) VALUE SPACES.
+001550     05  FILLER                  PIC X(05) VALUE 'PAGE:'.
+001560     05  DL1-RPT-H1-PAGE         PIC ZZZ9.
+001570     05  FILLER                  PIC X(18) VALUE SPACES.
+001580
+001590 01  DL1-RPT-HEADING-2.
+001600     05  FILLER                  PIC X(01) VALUE SPACE.
+001610     05  FILLER                  PIC X(07) VALUE 'PARMS: '.
+001620     05  FILLER                  PIC X(06) VALUE 'START='.
+001630     05  DL1-RPT-H2-START        PIC 9(09).
+001640     05  FILLER                  PIC X(04) VALUE SPACES.
+001650     05  FILLER                  PIC X(04) VALUE 'END='.
+001660     05  DL1-RPT-H2-END          PIC 9(09).
+001670     05  FILLER                  PIC X(02) VALUE SPACES.
+001680     05  FILLER                  PIC X(08) VALUE 'OVERALL='.
+001690     05  DL1-RPT-H2-OVRL-START   PIC 9(09).
+001700     05  FILLER                  PIC X(01) VALUE '-'.
+001710     05  DL1-RPT-H2-OVRL-END     PIC 9(09).
+001720     05  FILLER                  PIC X(11) VALUE SPACES.
+001730
+001740 01  DL1-RPT-COLUMN-HEADING.
+001750     05  FILLER                  PIC X(01) VALUE SPACE.
+001760     05  FILLER                  PIC X(10) VALUE 'SEQUENCE'.
+001770     05  FILLER                  PIC X(02) VALUE SPACES.
+001780     05  FILLER                  PIC X(10) VALUE 'COUNTER'.
+001790     05  FILLER                  PIC X(57) VALUE SPACES.
+001800
+001810 01  DL1-RPT-DETAIL-LINE.
+001820     05  FILLER                  PIC X(01) VALUE SPACE.
+001830     05  DL1-RPT-DTL-SEQUENCE    PIC ZZZZZZZZ9.
+001840     05  FILLER                  PIC X(03) VALUE SPACES.
+001850     05  DL1-RPT-DTL-COUNTER     PIC ZZZZZZZZ9.
+001860     05  FILLER                  PIC X(58) VALUE SPACES.
+001870
+001880 01  DL1-RPT-FOOTER-LINE.
+001890     05  FILLER                  PIC X(01) VALUE SPACE.
+001900     05  FILLER                  PIC X(20) VALUE
+001910             'TOTAL ITERATIONS:   '.
+001920     05  DL1-RPT-FTR-TOTAL       PIC ZZZZZZZZ9.
+001930     05  FILLER                  PIC X(50) VALUE SPACES.
+001940
+001950 01  DL1-SWITCHES.
+001960     05  DL1-CKPT-EXISTS-SWITCH  PIC X(01) VALUE 'N'.
+001970         88  DL1-CKPT-RECORD-EXISTS      VALUE 'Y'.
+001980     05  DL1-CALL-MODE-SWITCH    PIC X(01) VALUE 'N'.
+001990         88  DL1-CALLED-AS-SUBPROGRAM    VALUE 'Y'.
+002000     05  DL1-RESTART-SWITCH      PIC X(01) VALUE 'N'.
+002010         88  DL1-RESTART-IN-PROGRESS     VALUE 'Y'.
+002015*    NOT RESET PER-CALL IN 1000-INITIALIZE LIKE THE SWITCHES
+002016*    ABOVE - IT MUST STAY SET FOR THE REST OF THE RUN UNIT ONCE
+002017*    THE FIRST CALL OPENS DL1-OUT-FILE/DL1-RPT-FILE, SO A LATER
+002018*    CALL IN THE SAME RUN UNIT EXTENDS THEM RATHER THAN
+002019*    TRUNCATING WHAT THE EARLIER CALL WROTE.
+002020     05  DL1-FILES-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+002021         88  DL1-OUTPUT-FILES-OPENED     VALUE 'Y'.
+002022
+002030******************************************************************
+002040*    LINKAGE SECTION - PRESENT ONLY WHEN DOWHILELOOP IS INVOKED   *
+002050*    WITH CALL ... USING BY ANOTHER PROGRAM RATHER THAN RUN AS    *
+002060*    THE TOP-LEVEL JCL STEP.  1000-INITIALIZE TELLS THE TWO       *
+002070*    CASES APART BY TESTING ADDRESS OF DL1-LINK-START-VALUE.      *
+002080******************************************************************
+002090 LINKAGE SECTION.
+002100 01  DL1-LINK-START-VALUE        PIC S9(9).
+002110 01  DL1-LINK-END-VALUE          PIC S9(9).
+002120 01  DL1-LINK-FINAL-COUNTER      PIC 9(09).
+002130 01  DL1-LINK-STATUS-CODE        PIC 9(04).
+002140 01  DL1-LINK-OVERALL-START      PIC S9(9).
+002150 01  DL1-LINK-OVERALL-END        PIC S9(9).
+002160
+002170 PROCEDURE DIVISION USING OPTIONAL DL1-LINK-START-VALUE
+002180                           OPTIONAL DL1-LINK-END-VALUE
+002190                           OPTIONAL DL1-LINK-FINAL-COUNTER
+002200                           OPTIONAL DL1-LINK-STATUS-CODE
+002210                           OPTIONAL DL1-LINK-OVERALL-START
+002220                           OPTIONAL DL1-LINK-OVERALL-END.
+002230******************************************************************
+002240*    0000-MAINLINE                                               *
+002250******************************************************************
+002260 0000-MAINLINE.
+002270     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002280     IF DL1-RETURN-CODE NOT = ZERO
+002290         GO TO 0000-MAINLINE-EXIT
+002300     END-IF.
+002310     PERFORM 3000-PROCESS-LOOP THRU 3000-EXIT.
+002320 0000-MAINLINE-EXIT.
+002330     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002340     IF DL1-CALLED-AS-SUBPROGRAM
+002350         MOVE DL1-COUNTER     TO DL1-LINK-FINAL-COUNTER
+002360         MOVE DL1-RETURN-CODE TO DL1-LINK-STATUS-CODE
+002370     ELSE
+002380         MOVE DL1-RETURN-CODE TO RETURN-CODE
+002390     END-IF.
+002400     GOBACK.
+002410
+002420******************************************************************
+002430*    1000-INITIALIZE - RESET PER-CALL WORKING-STORAGE SINCE THIS   *
+002440*    PROGRAM MAY BE CALLED MORE THAN ONCE PER RUN UNIT, READ THE   *
+002450*    START/END BOUNDS FROM PARM, VALIDATE THEM, CHECK FOR A        *
+002460*    RESTART, AND OPEN THE OUTPUT/REPORT FILES - IN EXTEND MODE    *
+002465*    WHEN RESUMING MID-RANGE OR WHEN THIS IS A LATER CALL IN THE   *
+002467*    SAME RUN UNIT (DL1-OUTPUT-FILES-OPENED), OTHERWISE IN OUTPUT  *
+002470*    MODE.  NO FILE IS OPENED WHEN VALIDATION FAILS - SEE          *
+002480*    2000-VALIDATE-PARAMETERS.                                    *
+002500******************************************************************
+002510 1000-INITIALIZE.
+002520     MOVE ZERO  TO DL1-RETURN-CODE.
+002530     MOVE SPACES TO DL1-ERROR-MSG.
+002540     MOVE ZERO  TO DL1-TOTAL-ITERATIONS.
+002550     MOVE ZERO  TO DL1-SEQUENCE-NUMBER.
+002560     MOVE ZERO  TO DL1-RPT-LINE-COUNT.
+002570     MOVE ZERO  TO DL1-RPT-PAGE-NUMBER.
+002575     MOVE ZERO  TO DL1-COUNTER.
+002580     MOVE 'N'   TO DL1-CKPT-EXISTS-SWITCH.
+002590     MOVE 'N'   TO DL1-CALL-MODE-SWITCH.
+002600     MOVE 'N'   TO DL1-RESTART-SWITCH.
+002610     IF ADDRESS OF DL1-LINK-START-VALUE NOT = NULL
+002620         SET DL1-CALLED-AS-SUBPROGRAM TO TRUE
+002630         MOVE DL1-LINK-START-VALUE TO DL1-START-VALUE
+002640         MOVE DL1-LINK-END-VALUE   TO DL1-END-VALUE
+002650         IF ADDRESS OF DL1-LINK-OVERALL-START NOT = NULL
+002660             MOVE DL1-LINK-OVERALL-START
+002670                 TO DL1-OVERALL-START-VALUE
+002680             MOVE DL1-LINK-OVERALL-END
+002690                 TO DL1-OVERALL-END-VALUE
+002700         ELSE
+002710             MOVE DL1-START-VALUE TO DL1-OVERALL-START-VALUE
+002720             MOVE DL1-END-VALUE   TO DL1-OVERALL-END-VALUE
+002730         END-IF
+002740     ELSE
+002750         ACCEPT DL1-PARM-TEXT FROM COMMAND-LINE
+002760         IF DL1-PARM-TEXT(21:20) = SPACES
+002770             MOVE DL1-START-VALUE TO DL1-OVERALL-START-VALUE
+002780             MOVE DL1-END-VALUE   TO DL1-OVERALL-END-VALUE
+002790         END-IF
+002800     END-IF.
+002810     ACCEPT DL1-CURRENT-DATE FROM DATE YYYYMMDD.
+002820     ACCEPT DL1-CURRENT-TIME FROM TIME.
+002830     COMPUTE DL1-JOB-START-STAMP =
+002840             DL1-CURRENT-DATE * 100000000 + DL1-CURRENT-TIME.
+002850     PERFORM 2000-VALIDATE-PARAMETERS THRU 2000-EXIT.
+002860     PERFORM 1050-OPEN-AUDIT-FILE THRU 1050-EXIT.
+002870     IF DL1-RETURN-CODE NOT = ZERO
+002880         GO TO 1000-EXIT
+002890     END-IF.
+002900     PERFORM 2500-CHECK-RESTART THRU 2500-EXIT.
+002910     IF DL1-RESTART-IN-PROGRESS OR DL1-OUTPUT-FILES-OPENED
+002920         PERFORM 1060-OPEN-OUTPUT-FILES-EXTEND THRU 1060-EXIT
+002930     ELSE
+002940         OPEN OUTPUT DL1-OUT-FILE
+002950         OPEN OUTPUT DL1-RPT-FILE
+002960     END-IF.
+002965     SET DL1-OUTPUT-FILES-OPENED TO TRUE.
+002970 1000-EXIT.
+002980     EXIT.
+002990
+003000******************************************************************
+003010*    1050-OPEN-AUDIT-FILE - OPEN THE AUDIT TRAIL FOR APPEND,      *
+003020*    CREATING IT FIRST IF THIS IS THE VERY FIRST RUN.  OPENED     *
+003030*    REGARDLESS OF WHETHER PARAMETER VALIDATION PASSES, SINCE A   *
+003040*    REJECTED RUN IS STILL SOMETHING AN AUDITOR MAY ASK ABOUT.    *
+003050******************************************************************
+003060 1050-OPEN-AUDIT-FILE.
+003070     OPEN EXTEND DL1-AUD-FILE.
+003080     IF DL1-AUD-STATUS = '35'
+003090         OPEN OUTPUT DL1-AUD-FILE
+003100         CLOSE DL1-AUD-FILE
+003110         OPEN EXTEND DL1-AUD-FILE
+003120     END-IF.
+003130 1050-EXIT.
+003140     EXIT.
+003150
+003160******************************************************************
+003170*    1060-OPEN-OUTPUT-FILES-EXTEND - CALLED INSTEAD OF OPEN        *
+003180*    OUTPUT WHEN 2500-CHECK-RESTART FOUND A MATCHING CHECKPOINT    *
+003190*    AND IS RESUMING MID-RANGE, OR WHEN THIS CALL IS NOT THE       *
+003195*    FIRST IN THE RUN UNIT (DL1-OUTPUT-FILES-OPENED), SO THE       *
+003200*    COUNTER VALUES AND REPORT LINES ALREADY WRITTEN ARE NOT      *
+003210*    WIPED OUT BY A FRESH OPEN OUTPUT.  FALLS BACK TO OPEN OUTPUT  *
+003220*    ITSELF IF EITHER FILE TURNS OUT NOT TO EXIST YET.             *
+003230******************************************************************
+003240 1060-OPEN-OUTPUT-FILES-EXTEND.
+003250     OPEN EXTEND DL1-OUT-FILE.
+003260     IF DL1-OUT-STATUS = '35'
+003270         OPEN OUTPUT DL1-OUT-FILE
+003280         CLOSE DL1-OUT-FILE
+003290         OPEN EXTEND DL1-OUT-FILE
+003300     END-IF.
+003310     OPEN EXTEND DL1-RPT-FILE.
+003320     IF DL1-RPT-STATUS = '35'
+003330         OPEN OUTPUT DL1-RPT-FILE
+003340         CLOSE DL1-RPT-FILE
+003350         OPEN EXTEND DL1-RPT-FILE
+003360     END-IF.
+003370 1060-EXIT.
+003380     EXIT.
+003390
+003400******************************************************************
+003410*    2000-VALIDATE-PARAMETERS - REJECT A MISSING PARM, A          *
+003420*    NEGATIVE START OR END VALUE, OR A START VALUE GREATER THAN   *
+003430*    THE END VALUE.  ON FAILURE DL1-RETURN-CODE IS SET NON-ZERO   *
+003440*    AND AN EXPLANATORY MESSAGE IS WRITTEN TO THE OPERATOR; THE   *
+003450*    CALLER (0000-MAINLINE) SKIPS THE LOOP AND GOES STRAIGHT TO   *
+003460*    8000-TERMINATE.                                              *
+003470******************************************************************
+003480 2000-VALIDATE-PARAMETERS.
+003490     IF DL1-CALLED-AS-SUBPROGRAM
+003500         GO TO 2000-CHECK-RANGE
+003510     END-IF.
+003520     IF DL1-PARM-TEXT = SPACES
+003530         MOVE 16 TO DL1-RETURN-CODE
+003540         MOVE 'DL1400E NO PARM SUPPLIED - START/END REQUIRED'
+003550             TO DL1-ERROR-MSG
+003560         DISPLAY DL1-ERROR-MSG
+003570         GO TO 2000-EXIT
+003580     END-IF.
+003590 2000-CHECK-RANGE.
+003600     IF DL1-START-VALUE < 0 OR DL1-END-VALUE < 0
+003610         MOVE 16 TO DL1-RETURN-CODE
+003620         MOVE 'DL1410E START/END VALUE MAY NOT BE NEGATIVE.'
+003630             TO DL1-ERROR-MSG
+003640         DISPLAY DL1-ERROR-MSG
+003650         GO TO 2000-EXIT
+003660     END-IF.
+003670     IF DL1-START-VALUE > DL1-END-VALUE
+003680         MOVE 16 TO DL1-RETURN-CODE
+003690         MOVE 'DL1420E START VALUE IS GREATER THAN END VALUE.'
+003700             TO DL1-ERROR-MSG
+003710         DISPLAY DL1-ERROR-MSG
+003720         GO TO 2000-EXIT
+003730     END-IF.
+003740     IF DL1-OVERALL-START-VALUE < 0 OR DL1-OVERALL-END-VALUE < 0
+003750         MOVE 16 TO DL1-RETURN-CODE
+003760         MOVE 'DL1440E OVERALL START/END MAY NOT BE NEGATIVE.'
+003770             TO DL1-ERROR-MSG
+003780         DISPLAY DL1-ERROR-MSG
+003790         GO TO 2000-EXIT
+003800     END-IF.
+003810     IF DL1-OVERALL-START-VALUE > DL1-OVERALL-END-VALUE
+003820         MOVE 16 TO DL1-RETURN-CODE
+003830         MOVE 'DL1450E OVERALL START IS GREATER THAN OVERALL END.'
+003840             TO DL1-ERROR-MSG
+003850         DISPLAY DL1-ERROR-MSG
+003860         GO TO 2000-EXIT
+003870     END-IF.
+003880     IF DL1-START-VALUE < DL1-OVERALL-START-VALUE
+003890         OR DL1-END-VALUE > DL1-OVERALL-END-VALUE
+003900         MOVE 16 TO DL1-RETURN-CODE
+003910         MOVE 'DL1430E START/END IS NOT WITHIN OVERALL RANGE.'
+003920             TO DL1-ERROR-MSG
+003930         DISPLAY DL1-ERROR-MSG
+003940     END-IF.
+003950 2000-EXIT.
+003960     EXIT.
+003970
+003980******************************************************************
+003990*    2500-CHECK-RESTART - OPEN THE CHECKPOINT FILE AND RESUME    *
+004000*    FROM THE LAST COMPLETED VALUE WHEN ONE IS ON FILE FOR THE   *
+004010*    SAME START/END RANGE.  A CHECKPOINT LEFT OVER FROM A        *
+004020*    DIFFERENT RANGE IS IGNORED AND THE RUN STARTS FRESH.  SETS  *
+004030*    DL1-RESTART-IN-PROGRESS WHEN ACTUALLY RESUMING SO 1000-      *
+004040*    INITIALIZE KNOWS TO OPEN DL1-OUT-FILE/DL1-RPT-FILE IN        *
+004050*    EXTEND MODE INSTEAD OF WIPING THEM WITH OPEN OUTPUT, AND     *
+004060*    RESTORES DL1-SEQUENCE-NUMBER, DL1-TOTAL-ITERATIONS, AND      *
+004070*    DL1-RPT-PAGE-NUMBER FROM THE CHECKPOINT SO THE RESUMED RUN   *
+004080*    CONTINUES THEIR NUMBERING INSTEAD OF STARTING EACH OVER AT   *
+004090*    ZERO IN THE MIDDLE OF THE FILES BEING EXTENDED.              *
+004100******************************************************************
+004110 2500-CHECK-RESTART.
+004120     MOVE DL1-CKPT-KEY-CONST TO DL1-CKPT-KEY.
+004130     OPEN I-O DL1-CKPT-FILE.
+004140     IF DL1-CKPT-STATUS = '35'
+004150         OPEN OUTPUT DL1-CKPT-FILE
+004160         CLOSE DL1-CKPT-FILE
+004170         OPEN I-O DL1-CKPT-FILE
+004180     END-IF.
+004190     MOVE DL1-START-VALUE TO DL1-COUNTER.
+004200     READ DL1-CKPT-FILE
+004210         INVALID KEY
+004220             CONTINUE
+004230     END-READ.
+004240     IF DL1-CKPT-STATUS = '00'
+004250         SET DL1-CKPT-RECORD-EXISTS TO TRUE
+004260         IF DL1-CKPT-RUN-START = DL1-START-VALUE
+004270             AND DL1-CKPT-RUN-END = DL1-END-VALUE
+004280             AND DL1-CKPT-LAST-COUNTER < DL1-END-VALUE
+004290             COMPUTE DL1-COUNTER = DL1-CKPT-LAST-COUNTER + 1
+004300             MOVE DL1-CKPT-SEQUENCE-NUMBER
+004310                 TO DL1-SEQUENCE-NUMBER
+004320             MOVE DL1-CKPT-TOTAL-ITERATIONS
+004330                 TO DL1-TOTAL-ITERATIONS
+004340             MOVE DL1-CKPT-PAGE-NUMBER TO DL1-RPT-PAGE-NUMBER
+004350             SET DL1-RESTART-IN-PROGRESS TO TRUE
+004360             DISPLAY 'DL1200I RESTARTING AT COUNTER ' DL1-COUNTER
+004370         END-IF
+004380     END-IF.
+004390 2500-EXIT.
+004400     EXIT.
+004410
+004420******************************************************************
+004430*    3000-PROCESS-LOOP - THE LOOP THIS PROGRAM IS NAMED FOR.     *
+004440******************************************************************
+004450 3000-PROCESS-LOOP.
+004460     PERFORM UNTIL DL1-COUNTER > DL1-END-VALUE
+004470         PERFORM 3100-WRITE-OUTPUT-RECORD THRU 3100-EXIT
+004480         PERFORM 3200-WRITE-REPORT-LINE THRU 3200-EXIT
+004490         ADD 1 TO DL1-TOTAL-ITERATIONS
+004500         PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+004510         ADD 1 TO DL1-COUNTER
+004520     END-PERFORM.
+004530 3000-EXIT.
+004540     EXIT.
+004550
+004560******************************************************************
+004570*    3100-WRITE-OUTPUT-RECORD - ONE ROW PER ITERATION FOR        *
+004580*    DOWNSTREAM STEPS TO CONSUME.                                *
+004590******************************************************************
+004600 3100-WRITE-OUTPUT-RECORD.
+004610     ADD 1 TO DL1-SEQUENCE-NUMBER.
+004620     MOVE DL1-COUNTER         TO DL1-OUT-COUNTER.
+004630     MOVE DL1-CURRENT-DATE    TO DL1-OUT-RUN-DATE.
+004640     MOVE DL1-SEQUENCE-NUMBER TO DL1-OUT-SEQUENCE.
+004650     WRITE DL1-OUT-RECORD.
+004660 3100-EXIT.
+004670     EXIT.
+004680
+004690******************************************************************
+004700*    3200-WRITE-REPORT-LINE - ONE DETAIL LINE PER ITERATION ON   *
+004710*    THE OPERATOR REPORT, FORCING A NEW PAGE HEADING EVERY       *
+004720*    DL1-RPT-LINES-PER-PAGE LINES.                               *
+004730******************************************************************
+004740 3200-WRITE-REPORT-LINE.
+004750     IF DL1-RPT-LINE-COUNT = ZERO
+004760         OR DL1-RPT-LINE-COUNT >= DL1-RPT-LINES-PER-PAGE
+004770         PERFORM 3210-WRITE-REPORT-HEADING THRU 3210-EXIT
+004780     END-IF.
+004790     MOVE SPACES TO DL1-RPT-DETAIL-LINE.
+004800     MOVE DL1-SEQUENCE-NUMBER TO DL1-RPT-DTL-SEQUENCE.
+004810     MOVE DL1-COUNTER         TO DL1-RPT-DTL-COUNTER.
+004820     MOVE DL1-RPT-DETAIL-LINE TO DL1-RPT-RECORD.
+004830     WRITE DL1-RPT-RECORD.
+004840     ADD 1 TO DL1-RPT-LINE-COUNT.
+004850 3200-EXIT.
+004860     EXIT.
+004870
+004880******************************************************************
+004890*    3210-WRITE-REPORT-HEADING - PAGE HEADING, PARM LINE, AND    *
+004900*    COLUMN HEADING WRITTEN AT THE TOP OF EVERY PAGE.            *
+004910******************************************************************
+004920 3210-WRITE-REPORT-HEADING.
+004930     ADD 1 TO DL1-RPT-PAGE-NUMBER.
+004940     MOVE DL1-CURRENT-DATE    TO DL1-RPT-H1-DATE.
+004950     MOVE DL1-RPT-PAGE-NUMBER TO DL1-RPT-H1-PAGE.
+004960     MOVE DL1-RPT-HEADING-1   TO DL1-RPT-RECORD.
+004970     WRITE DL1-RPT-RECORD.
+004980     MOVE DL1-START-VALUE     TO DL1-RPT-H2-START.
+004990     MOVE DL1-END-VALUE       TO DL1-RPT-H2-END.
+005000     MOVE DL1-OVERALL-START-VALUE TO DL1-RPT-H2-OVRL-START.
+005010     MOVE DL1-OVERALL-END-VALUE   TO DL1-RPT-H2-OVRL-END.
+005020     MOVE DL1-RPT-HEADING-2   TO DL1-RPT-RECORD.
+005030     WRITE DL1-RPT-RECORD.
+005040     MOVE DL1-RPT-COLUMN-HEADING TO DL1-RPT-RECORD.
+005050     WRITE DL1-RPT-RECORD.
+005060     MOVE ZERO TO DL1-RPT-LINE-COUNT.
+005070 3210-EXIT.
+005080     EXIT.
+005090
+005100******************************************************************
+005110*    3300-WRITE-CHECKPOINT - REWRITE (OR WRITE, ON THE FIRST     *
+005120*    PASS) THE RESTART RECORD SO AN ABEND DOES NOT LOSE THE       *
+005130*    LAST COMPLETED COUNTER VALUE, NOR THE SEQUENCE NUMBER,       *
+005140*    TOTAL-ITERATIONS, AND REPORT PAGE NUMBER A RESTART NEEDS TO  *
+005150*    PICK UP NUMBERING WHERE THE ABENDED RUN LEFT OFF.            *
+005160******************************************************************
+005170 3300-WRITE-CHECKPOINT.
+005180     ACCEPT DL1-CURRENT-TIME FROM TIME.
+005190     MOVE DL1-CKPT-KEY-CONST  TO DL1-CKPT-KEY.
+005200     MOVE DL1-START-VALUE     TO DL1-CKPT-RUN-START.
+005210     MOVE DL1-END-VALUE       TO DL1-CKPT-RUN-END.
+005220     MOVE DL1-COUNTER         TO DL1-CKPT-LAST-COUNTER.
+005230     MOVE DL1-SEQUENCE-NUMBER TO DL1-CKPT-SEQUENCE-NUMBER.
+005240     MOVE DL1-TOTAL-ITERATIONS
+005250         TO DL1-CKPT-TOTAL-ITERATIONS.
+005260     MOVE DL1-RPT-PAGE-NUMBER TO DL1-CKPT-PAGE-NUMBER.
+005270     COMPUTE DL1-CKPT-TIMESTAMP =
+005280             DL1-CURRENT-DATE * 1000000 + (DL1-CURRENT-TIME / 100).
+005290     IF DL1-CKPT-RECORD-EXISTS
+005300         REWRITE DL1-CKPT-RECORD
+005310     ELSE
+005320         WRITE DL1-CKPT-RECORD
+005330         SET DL1-CKPT-RECORD-EXISTS TO TRUE
+005340     END-IF.
+005350 3300-EXIT.
+005360     EXIT.
+005370
+005380******************************************************************
+005390*    8000-TERMINATE - CLOSE OUT THE RUN: AUDIT ROW, CONTROL      *
+005400*    RECORD, THEN CLOSE THE WORKING FILES.  THE AUDIT ROW IS     *
+005410*    WRITTEN EVEN WHEN PARAMETER VALIDATION FAILED; THE OUTPUT,  *
+005420*    CHECKPOINT, AND REPORT FILES ARE NOT, SINCE NONE OF THOSE   *
+005430*    WERE EVER OPENED WHEN VALIDATION FAILED - SEE               *
+005440*    1000-INITIALIZE AND 2000-VALIDATE-PARAMETERS.               *
+005450******************************************************************
+005460 8000-TERMINATE.
+005470     ACCEPT DL1-CURRENT-TIME FROM TIME.
+005480     COMPUTE DL1-JOB-END-STAMP =
+005490             DL1-CURRENT-DATE * 100000000 + DL1-CURRENT-TIME.
+005500     PERFORM 8160-WRITE-AUDIT-RECORD THRU 8160-EXIT.
+005510     CLOSE DL1-AUD-FILE.
+005520     IF DL1-RETURN-CODE NOT = ZERO
+005530         GO TO 8000-EXIT
+005540     END-IF.
+005550     PERFORM 8100-WRITE-CONTROL-RECORD THRU 8100-EXIT.
+005560     PERFORM 8150-WRITE-REPORT-FOOTER THRU 8150-EXIT.
+005570     CLOSE DL1-OUT-FILE.
+005580     CLOSE DL1-CKPT-FILE.
+005590     CLOSE DL1-RPT-FILE.
+005600 8000-EXIT.
+005610     EXIT.
+005620
+005630******************************************************************
+005640*    8100-WRITE-CONTROL-RECORD - END-OF-RUN TOTALS AND           *
+005650*    TIMESTAMPS FOR OPERATIONS TO CHECK AGAINST THE SCHEDULE.    *
+005660******************************************************************
+005670 8100-WRITE-CONTROL-RECORD.
+005680     OPEN OUTPUT DL1-CTL-FILE.
+005682     IF DL1-CTL-STATUS NOT = '00'
+005684         DISPLAY 'DL1500E UNABLE TO OPEN DL1CTL, STATUS='
+005685             DL1-CTL-STATUS
+005686         GO TO 8100-EXIT
+005688     END-IF.
+005690     MOVE DL1-TOTAL-ITERATIONS TO DL1-CTL-TOTAL-ITERATIONS.
+005700     MOVE DL1-START-VALUE      TO DL1-CTL-START-VALUE.
+005710     MOVE DL1-END-VALUE        TO DL1-CTL-END-VALUE.
+005720     MOVE DL1-OVERALL-START-VALUE TO DL1-CTL-OVERALL-START.
+005730     MOVE DL1-OVERALL-END-VALUE   TO DL1-CTL-OVERALL-END.
+005740     MOVE DL1-JOB-START-STAMP  TO DL1-CTL-JOB-START-STAMP.
+005750     MOVE DL1-JOB-END-STAMP    TO DL1-CTL-JOB-END-STAMP.
+005760     WRITE DL1-CTL-RECORD.
+005762     IF DL1-CTL-STATUS NOT = '00'
+005764         DISPLAY 'DL1510E UNABLE TO WRITE DL1CTL, STATUS='
+005765             DL1-CTL-STATUS
+005766     END-IF.
+005770     CLOSE DL1-CTL-FILE.
+005780 8100-EXIT.
+005790     EXIT.
+005800
+005810******************************************************************
+005820*    8150-WRITE-REPORT-FOOTER - FINAL LINE ON THE OPERATOR        *
+005830*    REPORT SHOWING THE TOTAL ITERATIONS COMPLETED.               *
+005840******************************************************************
+005850 8150-WRITE-REPORT-FOOTER.
+005860     MOVE SPACES TO DL1-RPT-FOOTER-LINE.
+005870     MOVE DL1-TOTAL-ITERATIONS TO DL1-RPT-FTR-TOTAL.
+005880     MOVE DL1-RPT-FOOTER-LINE TO DL1-RPT-RECORD.
+005890     WRITE DL1-RPT-RECORD.
+005900 8150-EXIT.
+005910     EXIT.
+005920
+005930******************************************************************
+005940*    8160-WRITE-AUDIT-RECORD - ONE ROW PER EXECUTION: JOB NAME,   *
+005950*    DATE, TIME, PARAMETERS, AND FINAL RETURN-CODE, SO AN         *
+005960*    AUDITOR CAN SEE WHAT RAN WITHOUT PULLING THE JOB LOG.        *
+005970******************************************************************
+005980 8160-WRITE-AUDIT-RECORD.
+005990     MOVE DL1-AUD-JOB-NAME-CONST TO DL1-AUD-JOB-NAME.
+006000     MOVE DL1-CURRENT-DATE       TO DL1-AUD-RUN-DATE.
+006010     MOVE DL1-CURRENT-TIME       TO DL1-AUD-RUN-TIME.
+006020     MOVE DL1-START-VALUE        TO DL1-AUD-START-VALUE.
+006030     MOVE DL1-END-VALUE          TO DL1-AUD-END-VALUE.
+006040     MOVE DL1-OVERALL-START-VALUE TO DL1-AUD-OVERALL-START.
+006050     MOVE DL1-OVERALL-END-VALUE   TO DL1-AUD-OVERALL-END.
+006060     MOVE DL1-COUNTER             TO DL1-AUD-FINAL-COUNTER.
+006070     MOVE DL1-RETURN-CODE        TO DL1-AUD-RETURN-CODE.
+006080     WRITE DL1-AUD-RECORD.
+006090 8160-EXIT.
+006100     EXIT.
