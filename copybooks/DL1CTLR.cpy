@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    DL1CTLR - RECORD LAYOUT FOR THE DOWHILELOOP END-OF-RUN      *
+000300*    CONTROL/TRAILER FILE (DL1CTL).  ONE RECORD IS WRITTEN WHEN  *
+000400*    THE RUN COMPLETES NORMALLY, GIVING OPERATIONS SOMETHING     *
+000500*    CONCRETE TO CHECK AGAINST THE BATCH SCHEDULE DOCUMENTATION. *
+000550*    THE OVERALL-START/END PAIR LABEL THIS RUN'S SLICE (START/   *
+000560*    END) AGAINST THE FULL RANGE IT IS PART OF, WHEN THE JOB IS  *
+000570*    ONE OF SEVERAL PARALLEL STEPS SHARING A LARGER RANGE.       *
+000600******************************************************************
+000700 01  DL1-CTL-RECORD.
+000800     05  DL1-CTL-TOTAL-ITERATIONS    PIC 9(09).
+000900     05  DL1-CTL-START-VALUE         PIC 9(09).
+001000     05  DL1-CTL-END-VALUE           PIC 9(09).
+001010     05  DL1-CTL-OVERALL-START       PIC 9(09).
+001020     05  DL1-CTL-OVERALL-END         PIC 9(09).
+001100     05  DL1-CTL-JOB-START-STAMP     PIC 9(16).
+001200     05  DL1-CTL-JOB-END-STAMP       PIC 9(16).
+001300     05  FILLER                      PIC X(10).
