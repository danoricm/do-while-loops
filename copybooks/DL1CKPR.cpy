@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    DL1CKPR - RECORD LAYOUT FOR THE DOWHILELOOP CHECKPOINT /    *
+000300*    RESTART FILE (DL1CKPT).  ONE RECORD IS KEPT PER RUN KEY SO  *
+000400*    A RERUN AFTER AN ABEND CAN RESUME FROM THE LAST COMPLETED   *
+000500*    COUNTER VALUE INSTEAD OF STARTING OVER AT THE BEGINNING.     *
+000520*    DL1-CKPT-SEQUENCE-NUMBER, DL1-CKPT-TOTAL-ITERATIONS, AND     *
+000540*    DL1-CKPT-PAGE-NUMBER ARE CARRIED HERE TOO SO A RESTART CAN   *
+000560*    PICK THOSE COUNTERS UP WHERE THE ABENDED RUN LEFT THEM,      *
+000580*    INSTEAD OF RESETTING THEM AND MISNUMBERING THE OUTPUT AND    *
+000590*    REPORT FILES THAT RESTART GOES ON TO APPEND TO.              *
+000600******************************************************************
+000700 01  DL1-CKPT-RECORD.
+000800     05  DL1-CKPT-KEY            PIC X(08).
+000900     05  DL1-CKPT-RUN-START      PIC 9(09).
+001000     05  DL1-CKPT-RUN-END        PIC 9(09).
+001100     05  DL1-CKPT-LAST-COUNTER   PIC 9(09).
+001200     05  DL1-CKPT-TIMESTAMP      PIC 9(14).
+001210     05  DL1-CKPT-SEQUENCE-NUMBER PIC 9(09).
+001220     05  DL1-CKPT-TOTAL-ITERATIONS PIC 9(09).
+001230     05  DL1-CKPT-PAGE-NUMBER    PIC 9(04).
+001300     05  FILLER                  PIC X(10).
