@@ -0,0 +1,11 @@
+000100******************************************************************
+000200*    DL1OUTR - RECORD LAYOUT FOR THE DOWHILELOOP COUNTER OUTPUT  *
+000300*    FILE (DL1OUT).  ONE RECORD IS WRITTEN PER LOOP ITERATION SO *
+000400*    DOWNSTREAM JOB STEPS CAN CONSUME THE COUNTER VALUES AS A    *
+000500*    DATA FILE INSTEAD OF SCRAPING THE SYSOUT REPORT.            *
+000600******************************************************************
+000700 01  DL1-OUT-RECORD.
+000800     05  DL1-OUT-COUNTER         PIC 9(09).
+000900     05  DL1-OUT-RUN-DATE        PIC 9(08).
+001000     05  DL1-OUT-SEQUENCE        PIC 9(09).
+001100     05  FILLER                  PIC X(20).
