@@ -0,0 +1,7 @@
+000100******************************************************************
+000200*    DL1RPTR - RECORD LAYOUT FOR THE DOWHILELOOP OPERATOR        *
+000300*    REPORT FILE (DL1RPT).  A SINGLE PRINT-LINE LAYOUT IS USED   *
+000400*    FOR HEADER, DETAIL, AND FOOTER LINES, WHICH ARE BUILT IN    *
+000500*    WORKING-STORAGE AND MOVED HERE BEFORE EACH WRITE.           *
+000600******************************************************************
+000700 01  DL1-RPT-RECORD              PIC X(80).
