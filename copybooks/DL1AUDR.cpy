@@ -0,0 +1,30 @@
+000100******************************************************************
+000200*    DL1AUDR - RECORD LAYOUT FOR THE DOWHILELOOP AUDIT TRAIL     *
+000300*    FILE (DL1AUD).  ONE ROW IS APPENDED PER EXECUTION SO AN     *
+000400*    AUDITOR OR INCIDENT REVIEW CAN SEE WHICH JOB RAN, WHEN, AND *
+000500*    WITH WHAT PARAMETERS, WITHOUT RELYING ON THE JOB LOG.       *
+000550*    DL1-AUD-FINAL-COUNTER IS THE COUNTER VALUE AT THE POINT THE  *
+000560*    RUN TERMINATED, ZERO IF VALIDATION REJECTED IT BEFORE THE    *
+000570*    LOOP EVER STARTED - THE SAME CONVENTION USED FOR THE FINAL   *
+000580*    COUNTER RETURNED TO A CALLER VIA LINKAGE.  IT IS APPENDED    *
+000590*    AFTER DL1-AUD-RETURN-CODE, NOT INSERTED AMONG THE ORIGINAL   *
+000600*    FIELDS, SO THE FIELDS THAT CAME BEFORE IT KEEP THEIR NAMES   *
+000610*    AT THEIR ORIGINAL OFFSETS.  DL1AUD IS FIXED-LENGTH           *
+000620*    SEQUENTIAL, THOUGH, NOT LINE SEQUENTIAL, SO THAT DOES NOT    *
+000630*    MAKE OLD AND NEW ROWS CO-READABLE IN THE SAME FILE - WIDENING*
+000640*    THE RECORD CHANGES THE FIXED RECORD LENGTH EVERY READER      *
+000650*    (DOWHILEINQUIRY INCLUDED) BLOCKS ON, SO DL1AUD MUST BE       *
+000660*    EMPTIED/REINITIALIZED WHEN THIS FIELD SHIPS; IT IS NOT A     *
+000670*    DROP-IN ADDITION TO AN ALREADY-POPULATED AUDIT TRAIL.        *
+000680******************************************************************
+000700 01  DL1-AUD-RECORD.
+000800     05  DL1-AUD-JOB-NAME        PIC X(08).
+000900     05  DL1-AUD-RUN-DATE        PIC 9(08).
+001000     05  DL1-AUD-RUN-TIME        PIC 9(08).
+001100     05  DL1-AUD-START-VALUE     PIC 9(09).
+001200     05  DL1-AUD-END-VALUE       PIC 9(09).
+001300     05  DL1-AUD-OVERALL-START   PIC 9(09).
+001400     05  DL1-AUD-OVERALL-END     PIC 9(09).
+001500     05  DL1-AUD-RETURN-CODE     PIC 9(04).
+001550     05  DL1-AUD-FINAL-COUNTER   PIC 9(09).
+001600     05  FILLER                  PIC X(06).
