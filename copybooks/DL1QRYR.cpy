@@ -0,0 +1,7 @@
+000100******************************************************************
+000200*    DL1QRYR - RECORD LAYOUT FOR THE DOWHILEINQUIRY REPORT FILE  *
+000300*    (DL1QRPT).  A SINGLE PRINT-LINE LAYOUT IS USED FOR HEADER,  *
+000400*    DETAIL, AND FOOTER LINES, WHICH ARE BUILT IN WORKING-       *
+000500*    STORAGE AND MOVED HERE BEFORE EACH WRITE.                  *
+000600******************************************************************
+000700 01  DL1-QRY-RECORD              PIC X(80).
